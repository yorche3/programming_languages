@@ -1,51 +1,104 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR-TEST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TEST-FILE ASSIGN TO "CALCTEST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TEST-FILE.
+       01  CALC-TEST-RECORD.
+           05 CT-NUM1        PIC 9(5).
+           05 CT-NUM2        PIC 9(5).
+           05 CT-OPERATION   PIC X(14).
+           05 CT-EXPECTED    PIC S9(10) SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS  PIC XX.
+          88 WS-FILE-STATUS-OK VALUE '00'.
+       01 WS-EOF-FLAG     PIC X VALUE 'N'.
+          88 WS-EOF             VALUE 'Y'.
+
        01 TEST-NUM1       PIC 9(5).
        01 TEST-NUM2       PIC 9(5).
-       01 EXPECTED-RESULT PIC 9(10).
-       01 ACTUAL-RESULT   PIC 9(10).
+       01 EXPECTED-RESULT PIC S9(10).
+       01 ACTUAL-RESULT   PIC S9(10).
+
+       *> Operation registry driving the test dispatch below -- adding
+       *> coverage for a newly added CALCULATOR entry point is a new
+       *> FILLER row here, not a new paragraph.
+       01 WS-OPERATION-DATA.
+           05 FILLER PIC X(28) VALUE "ADDITION      Addition      ".
+           05 FILLER PIC X(28) VALUE "SUBSTRACTION  Subtraction   ".
+           05 FILLER PIC X(28) VALUE "MULTIPLICATIONMultiplication".
+           05 FILLER PIC X(28) VALUE "DIVISION-OP   Division      ".
+
+       01 OPERATION-TABLE REDEFINES WS-OPERATION-DATA.
+           05 OPERATION-ENTRY OCCURS 4 TIMES INDEXED BY OP-IDX.
+               10 OP-NAME  PIC X(14).
+               10 OP-LABEL PIC X(14).
 
        *>
-       01 LINK-NUM1       PIC 9(5).
-       01 LINK-NUM2       PIC 9(5).
-       01 LINK-RESULT     PIC 9(10).
+       COPY CALCLINK.
 
        PROCEDURE DIVISION.
-       
-       *> cobol-lint CL002 test-addition
-       TEST-ADDITION.
-           MOVE 10 TO TEST-NUM1.
-           MOVE 5 TO TEST-NUM2.
-           MOVE TEST-NUM1 TO LINK-NUM1.
-           MOVE TEST-NUM2 TO LINK-NUM2.
-           CALL 'ADDITION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT 
-               GIVING ACTUAL-RESULT ENTRY "ADDITION".
-           MOVE 15 TO EXPECTED-RESULT.
-           IF ACTUAL-RESULT = EXPECTED-RESULT
-               DISPLAY "Addition Test Passed."
-           ELSE
-               DISPLAY "Addition Test Failed. Got: " ACTUAL-RESULT 
-               " Expected: " EXPECTED-RESULT
-           END-IF.
-           EXIT.
 
-      *> cobol-lint CL002 test-substraction
-       TEST-SUBSTRACTION.
-           MOVE 10 TO TEST-NUM2.
-           MOVE 5 TO TEST-NUM1.
+       MAIN-LOGIC.
+           OPEN INPUT CALC-TEST-FILE
+           IF NOT WS-FILE-STATUS-OK
+               DISPLAY "ERROR opening CALCTEST.DAT, status "
+                   WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ CALC-TEST-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM RUN-TEST-CASE
+               END-READ
+           END-PERFORM
+           CLOSE CALC-TEST-FILE
+           STOP RUN.
+
+       RUN-TEST-CASE.
+           MOVE CT-NUM1 TO TEST-NUM1.
+           MOVE CT-NUM2 TO TEST-NUM2.
+           MOVE CT-EXPECTED TO EXPECTED-RESULT.
+           SET OP-IDX TO 1.
+           SEARCH OPERATION-ENTRY
+               AT END
+                   DISPLAY "Unknown operation on test record: "
+                       CT-OPERATION
+               WHEN OP-NAME(OP-IDX) = CT-OPERATION
+                   PERFORM RUN-ONE-CASE
+           END-SEARCH.
+
+       RUN-ONE-CASE.
            MOVE TEST-NUM1 TO LINK-NUM1.
            MOVE TEST-NUM2 TO LINK-NUM2.
-           CALL 'SUBSTRACTION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
-                GIVING ACTUAL-RESULT ENTRY "SUBSTRACTION".
-           MOVE 5 TO EXPECTED-RESULT.
-           IF ACTUAL-RESULT = EXPECTED-RESULT
-               DISPLAY "Subtraction Test Passed."
+           CALL CT-OPERATION USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           MOVE LINK-RESULT TO ACTUAL-RESULT.
+           IF LINK-STATUS-DIVIDE-BY-ZERO
+               IF EXPECTED-RESULT = 0
+                   DISPLAY OP-LABEL(OP-IDX)
+                       " Test Passed (divide by zero)."
+               ELSE
+                   DISPLAY OP-LABEL(OP-IDX)
+                       " Test Failed. Divide by zero reported "
+                       "unexpectedly."
+               END-IF
+           ELSE IF ACTUAL-RESULT = EXPECTED-RESULT
+               DISPLAY OP-LABEL(OP-IDX) " Test Passed."
            ELSE
-               DISPLAY "Subtraction Test Failed. Got: " ACTUAL-RESULT 
-               " Expected: " EXPECTED-RESULT
+               DISPLAY OP-LABEL(OP-IDX) " Test Failed. Got: "
+                   ACTUAL-RESULT " Expected: " EXPECTED-RESULT
            END-IF.
            EXIT.
 
