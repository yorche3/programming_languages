@@ -5,23 +5,75 @@
        WORKING-STORAGE SECTION.
        01 NUM1        PIC 9(5) VALUE 0.
        01 NUM2        PIC 9(5) VALUE 0.
-       01 RESULT      PIC 9(10) VALUE 0.
+       01 RESULT      PIC S9(10) VALUE 0.
 
        LINKAGE SECTION.
-       01 LINK-NUM1   PIC 9(5).
-       01 LINK-NUM2   PIC 9(5).
-       01 LINK-RESULT PIC 9(10).
+       COPY CALCLINK.
 
        PROCEDURE DIVISION.
-       
+
       *> cobol-lint CL002 addition
        ADDITION.
-           ADD LINK-NUM1 TO LINK-NUM2 GIVING LINK-RESULT.
-           EXIT.
-       
+           ENTRY 'ADDITION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           SET LINK-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-OPERANDS.
+           IF LINK-STATUS-OK
+               ADD LINK-NUM1 TO LINK-NUM2 GIVING LINK-RESULT
+           ELSE
+               MOVE 0 TO LINK-RESULT
+           END-IF.
+           GOBACK.
+
       *> cobol-lint CL002 substraction
        SUBSTRACTION.
-           ADD LINK-NUM1 TO LINK-NUM2 GIVING LINK-RESULT.
+           ENTRY 'SUBSTRACTION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           SET LINK-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-OPERANDS.
+           IF LINK-STATUS-OK
+               SUBTRACT LINK-NUM2 FROM LINK-NUM1 GIVING LINK-RESULT
+           ELSE
+               MOVE 0 TO LINK-RESULT
+           END-IF.
+           GOBACK.
+
+      *> cobol-lint CL002 multiplication
+       MULTIPLICATION.
+           ENTRY 'MULTIPLICATION' USING LINK-NUM1 LINK-NUM2
+               LINK-RESULT LINK-STATUS.
+           SET LINK-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-OPERANDS.
+           IF LINK-STATUS-OK
+               MULTIPLY LINK-NUM1 BY LINK-NUM2 GIVING LINK-RESULT
+           ELSE
+               MOVE 0 TO LINK-RESULT
+           END-IF.
+           GOBACK.
+
+      *> cobol-lint CL002 division-op
+       DIVISION-OP.
+           ENTRY 'DIVISION-OP' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           SET LINK-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-OPERANDS.
+           IF LINK-STATUS-OK
+               IF LINK-NUM2 = 0
+                   SET LINK-STATUS-DIVIDE-BY-ZERO TO TRUE
+                   MOVE 0 TO LINK-RESULT
+               ELSE
+                   DIVIDE LINK-NUM1 BY LINK-NUM2 GIVING LINK-RESULT
+               END-IF
+           ELSE
+               MOVE 0 TO LINK-RESULT
+           END-IF.
+           GOBACK.
+
+      *> cobol-lint CL002 validate-operands
+       VALIDATE-OPERANDS.
+           IF LINK-NUM1 NOT NUMERIC OR LINK-NUM2 NOT NUMERIC
+               SET LINK-STATUS-INVALID-OPERAND TO TRUE
+           END-IF.
            EXIT.
 
        END PROGRAM CALCULATOR.
