@@ -3,27 +3,43 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 I PIC 99.
-       01 ACC2 PIC 9(9).
-       01 ACC1 PIC 9(9).
-       01 TEMP PIC 9(9).
-           LINKAGE SECTION.
-           01 N PIC 99.
-           01 RESULT PIC 9(9).
+       01 I PIC 9(5).
+       01 ACC2 PIC 9(20) COMP-3.
+       01 ACC1 PIC 9(20) COMP-3.
+       01 TEMP PIC 9(20) COMP-3.
 
-       PROCEDURE DIVISION USING N RESULT.
-           IF N < 1
+       LINKAGE SECTION.
+       COPY NUMLINK.
+
+       PROCEDURE DIVISION USING N RESULT NU-STATUS.
+           SET NU-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-N.
+           IF NU-STATUS-INVALID
+               MOVE 0 TO RESULT
+           ELSE IF N < 1
                MOVE 0 TO RESULT
            ELSE IF N = 1
                MOVE 1 TO RESULT
            ELSE
                MOVE 0 TO ACC2
                MOVE 1 TO ACC1
-               PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+               PERFORM VARYING I FROM 2 BY 1
+                       UNTIL I > N OR NU-STATUS-OVERFLOW
                    COMPUTE TEMP = ACC1 + ACC2
-                   MOVE ACC1 TO ACC2
-                   MOVE TEMP TO ACC1
+                       ON SIZE ERROR
+                           SET NU-STATUS-OVERFLOW TO TRUE
+                   END-COMPUTE
+                   IF NU-STATUS-OK
+                       MOVE ACC1 TO ACC2
+                       MOVE TEMP TO ACC1
+                   END-IF
                END-PERFORM
                MOVE ACC1 TO RESULT
            END-IF.
+           GOBACK.
+
+       VALIDATE-N.
+           IF N NOT NUMERIC
+               SET NU-STATUS-INVALID TO TRUE
+           END-IF.
            EXIT.
