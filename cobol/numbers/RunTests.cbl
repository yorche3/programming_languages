@@ -1,28 +1,268 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORK-FILE ASSIGN TO "RUNTESTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "RUNTESTS.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RUNTESTS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO "RUNTESTS.IFC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+           SELECT LATEST-RUN-FILE ASSIGN TO "RUNTESTS.AUD.LATEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LATEST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORK-FILE.
+       01  WORK-RECORD.
+           05 WR-TEST-ID       PIC X(10).
+           05 WR-OPERATION     PIC X(14).
+           05 WR-NUM1          PIC 9(5).
+           05 WR-NUM2          PIC 9(5).
+           05 WR-EXPECTED      PIC S9(20) SIGN IS TRAILING SEPARATE.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AR-TEST-ID       PIC X(10).
+           05 AR-OPERATION     PIC X(14).
+           05 AR-EXPECTED      PIC S9(20) SIGN IS TRAILING SEPARATE.
+           05 AR-ACTUAL        PIC S9(20) SIGN IS TRAILING SEPARATE.
+           05 AR-PASS-FAIL     PIC X(4).
+           05 AR-TIMESTAMP     PIC X(21).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECORD PIC 9(9).
+
+       FD  INTERFACE-FILE.
+       01  INTERFACE-RECORD.
+           05 IF-TEST-ID       PIC X(10).
+           05 IF-OPERATION     PIC X(14).
+           05 IF-RESULT        PIC S9(20) SIGN IS TRAILING SEPARATE.
+           05 IF-PASS-FAIL     PIC X(4).
+           05 IF-TIMESTAMP     PIC X(21).
+
+      *> Holds only this run's detail + trailer records (truncated at
+      *> the start of a fresh run, not a restart continuation) so
+      *> ReconcileRun.cbl can compare "today" against RUNTESTS.AUD.PRV
+      *> without wading through every historical run piled up in the
+      *> ever-growing RUNTESTS.AUD audit trail. Width must track
+      *> AUDIT-RECORD's width -- it is always fed from a MOVE of that
+      *> record.
+       FD  LATEST-RUN-FILE.
+       01  LATEST-RUN-RECORD    PIC X(91).
+
        WORKING-STORAGE SECTION.
-       01 N PIC 99.
-       01 RESULT PIC 9(9).
+       01 WS-FILE-STATUS   PIC XX.
+       01 WS-AUDIT-STATUS  PIC XX.
+          88 WS-AUDIT-STATUS-OK     VALUE '00'.
+       01 WS-CKPT-STATUS   PIC XX.
+          88 WS-CKPT-STATUS-OK      VALUE '00'.
+       01 WS-INTERFACE-STATUS PIC XX.
+          88 WS-INTERFACE-STATUS-OK VALUE '00'.
+       01 WS-LATEST-STATUS PIC XX.
+          88 WS-LATEST-STATUS-OK    VALUE '00'.
+       01 WS-EOF-FLAG      PIC X VALUE 'N'.
+          88 WS-EOF              VALUE 'Y'.
+
+       01 WS-RESTART-POINT      PIC 9(9) VALUE 0.
+       01 WS-RECORDS-READ       PIC 9(9) VALUE 0.
+       01 WS-CHECKPOINT-EVERY   PIC 9(4) VALUE 10.
+
+       01 N PIC 9(4).
+       01 WIDE-RESULT PIC 9(20) COMP-3.
+       01 WS-STATUS PIC XX.
+          88 WS-STATUS-OK       VALUE '00'.
+          88 WS-STATUS-OVERFLOW VALUE '04'.
+          88 WS-STATUS-INVALID  VALUE '08'.
+       01 WS-ACTUAL-RESULT PIC S9(20).
+       01 WS-ANY-FAILED    PIC X VALUE 'N'.
+          88 WS-SOME-FAILED      VALUE 'Y'.
+       01 WS-RECORD-COUNT  PIC 9(9) VALUE 0.
+       01 WS-PASS-COUNT    PIC 9(9) VALUE 0.
+       01 WS-FAIL-COUNT    PIC 9(9) VALUE 0.
+
+      *> Kept in WORKING-STORAGE (not as a second FD 01-record) so it
+      *> occupies its own storage instead of implicitly redefining
+      *> AUDIT-RECORD -- sharing storage silently clobbered AT-MARKER
+      *> with the last detail row's AR-TEST-ID before the trailer was
+      *> ever written.
+       01  AUDIT-TRAILER-RECORD.
+           05 AT-MARKER        PIC X(10) VALUE "TRAILER".
+           05 AT-RECORD-COUNT  PIC 9(9).
+           05 AT-PASS-COUNT    PIC 9(9).
+           05 AT-FAIL-COUNT    PIC 9(9).
+           05 AT-PASS-RATE     PIC 999V99.
+
+       *>
+       COPY CALCLINK.
+
        PROCEDURE DIVISION.
-           MOVE 5 TO N.
-           CALL 'FIBONACCI' USING N, RESULT.
-           IF RESULT = 5
-               DISPLAY "Fibonacci... PASS"
+
+       MAIN-LOGIC.
+           ACCEPT WS-RESTART-POINT FROM COMMAND-LINE
+           OPEN INPUT WORK-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-STATUS-OK
+               DISPLAY "ERROR opening RUNTESTS.AUD, status "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND INTERFACE-FILE
+           IF NOT WS-INTERFACE-STATUS-OK
+               DISPLAY "ERROR opening RUNTESTS.IFC, status "
+                   WS-INTERFACE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-POINT > 0
+               DISPLAY "Restarting after record " WS-RESTART-POINT
+               OPEN EXTEND LATEST-RUN-FILE
            ELSE
-               DISPLAY "Fibonacci... FAIL"
-           END-IF.
-           CALL 'FACTORIAL' USING N, RESULT.
-           IF RESULT = 120
-               DISPLAY "Factorial... PASS"
+               OPEN OUTPUT LATEST-RUN-FILE
+           END-IF
+           IF NOT WS-LATEST-STATUS-OK
+               DISPLAY "ERROR opening RUNTESTS.AUD.LATEST, status "
+                   WS-LATEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ WORK-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-RESTART-POINT
+                           PERFORM RUN-ONE-CASE
+                       END-IF
+                       PERFORM MAYBE-WRITE-CHECKPOINT
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+           PERFORM WRITE-TRAILER-RECORD
+           CLOSE AUDIT-FILE
+           CLOSE INTERFACE-FILE
+           CLOSE LATEST-RUN-FILE
+           IF WS-SOME-FAILED
+               MOVE 8 TO RETURN-CODE
            ELSE
-               DISPLAY "Factorial... FAIL"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       MAYBE-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-EVERY) = 0
+               MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT WS-CKPT-STATUS-OK
+                   DISPLAY "ERROR opening RUNTESTS.CKP, status "
+                       WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
            END-IF.
-           CALL 'SUMNUMBERS' USING N, RESULT.
-           IF RESULT = 15
-               DISPLAY "SumNumbers... PASS"
-           ELSE
-               DISPLAY "SumNumbers... FAIL"
+
+       RUN-ONE-CASE.
+           SET WS-STATUS-OK TO TRUE
+           EVALUATE WR-OPERATION
+               WHEN "FIBONACCI"
+                   MOVE WR-NUM1 TO N
+                   CALL 'FIBONACCI' USING N, WIDE-RESULT, WS-STATUS
+                   MOVE WIDE-RESULT TO WS-ACTUAL-RESULT
+               WHEN "FACTORIAL"
+                   MOVE WR-NUM1 TO N
+                   CALL 'FACTORIAL' USING N, WIDE-RESULT, WS-STATUS
+                   MOVE WIDE-RESULT TO WS-ACTUAL-RESULT
+               WHEN "SUMNUMBERS"
+                   MOVE WR-NUM1 TO N
+                   CALL 'SUMNUMBERS' USING N, WIDE-RESULT, WS-STATUS
+                   MOVE WIDE-RESULT TO WS-ACTUAL-RESULT
+               WHEN "ADDITION"
+                   PERFORM RUN-CALCULATOR-CASE
+               WHEN "SUBSTRACTION"
+                   PERFORM RUN-CALCULATOR-CASE
+               WHEN "MULTIPLICATION"
+                   PERFORM RUN-CALCULATOR-CASE
+               WHEN "DIVISION-OP"
+                   PERFORM RUN-CALCULATOR-CASE
+               WHEN OTHER
+                   DISPLAY "Unknown operation on work record: "
+                       WR-OPERATION
+           END-EVALUATE
+           IF WS-STATUS-OVERFLOW
+               DISPLAY WR-TEST-ID " " WR-OPERATION
+                   " Overflow detected"
+           ELSE IF WS-STATUS-INVALID
+               DISPLAY WR-TEST-ID " " WR-OPERATION
+                   " Invalid N"
+           END-IF
+           PERFORM REPORT-CASE-RESULT.
+
+       RUN-CALCULATOR-CASE.
+           MOVE WR-NUM1 TO LINK-NUM1
+           MOVE WR-NUM2 TO LINK-NUM2
+           CALL WR-OPERATION USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS
+           MOVE LINK-RESULT TO WS-ACTUAL-RESULT
+           IF LINK-STATUS-DIVIDE-BY-ZERO
+               DISPLAY WR-TEST-ID " " WR-OPERATION
+                   " Divide by zero"
            END-IF.
-           STOP RUN.
+
+       REPORT-CASE-RESULT.
+           MOVE WR-TEST-ID   TO AR-TEST-ID
+           MOVE WR-OPERATION TO AR-OPERATION
+           MOVE WR-EXPECTED  TO AR-EXPECTED
+           MOVE WS-ACTUAL-RESULT TO AR-ACTUAL
+           MOVE FUNCTION CURRENT-DATE TO AR-TIMESTAMP
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-ACTUAL-RESULT = WR-EXPECTED
+               DISPLAY WR-TEST-ID " " WR-OPERATION
+                   " Got: " WS-ACTUAL-RESULT " PASS"
+               MOVE "PASS" TO AR-PASS-FAIL
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               DISPLAY WR-TEST-ID " " WR-OPERATION
+                   " Got: " WS-ACTUAL-RESULT
+                   " Expected: " WR-EXPECTED " FAIL"
+               MOVE "FAIL" TO AR-PASS-FAIL
+               ADD 1 TO WS-FAIL-COUNT
+               SET WS-SOME-FAILED TO TRUE
+           END-IF
+           WRITE AUDIT-RECORD
+           MOVE AUDIT-RECORD TO LATEST-RUN-RECORD
+           WRITE LATEST-RUN-RECORD
+           MOVE AR-TEST-ID   TO IF-TEST-ID
+           MOVE AR-OPERATION TO IF-OPERATION
+           MOVE WS-ACTUAL-RESULT TO IF-RESULT
+           MOVE AR-PASS-FAIL TO IF-PASS-FAIL
+           MOVE AR-TIMESTAMP TO IF-TIMESTAMP
+           WRITE INTERFACE-RECORD.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-RECORD-COUNT TO AT-RECORD-COUNT
+           MOVE WS-PASS-COUNT TO AT-PASS-COUNT
+           MOVE WS-FAIL-COUNT TO AT-FAIL-COUNT
+           IF WS-RECORD-COUNT = 0
+               MOVE 0 TO AT-PASS-RATE
+           ELSE
+               COMPUTE AT-PASS-RATE ROUNDED =
+                   (WS-PASS-COUNT / WS-RECORD-COUNT) * 100
+           END-IF
+           MOVE AUDIT-TRAILER-RECORD TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           MOVE AUDIT-RECORD TO LATEST-RUN-RECORD
+           WRITE LATEST-RUN-RECORD.
