@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR-MENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9.
+       01 WS-SEQ-I  PIC 9(4).
+       01 WS-TERM-NUM PIC 9(4).
+
+       COPY NUMLINK.
+
+       COPY CALCLINK.
+
+       COPY FIBSEQLINK.
+
+       COPY SUMRANGELINK.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM UNTIL WS-CHOICE = 9
+               PERFORM SHOW-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1 PERFORM DO-FACTORIAL
+                   WHEN 2 PERFORM DO-FIBONACCI
+                   WHEN 3 PERFORM DO-SUMNUMBERS
+                   WHEN 4 PERFORM DO-ADDITION
+                   WHEN 5 PERFORM DO-SUBSTRACTION
+                   WHEN 6 PERFORM DO-MULTIPLICATION
+                   WHEN 7 PERFORM DO-DIVISION
+                   WHEN 8 PERFORM DO-FIBONACCI-SEQ
+                   WHEN 0 PERFORM DO-SUMNUMBERS-RANGE
+                   WHEN 9 DISPLAY "Goodbye."
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Factorial".
+           DISPLAY "2. Fibonacci".
+           DISPLAY "3. Sum of numbers 1 to N".
+           DISPLAY "4. Addition".
+           DISPLAY "5. Subtraction".
+           DISPLAY "6. Multiplication".
+           DISPLAY "7. Division".
+           DISPLAY "8. Fibonacci sequence 0 through N".
+           DISPLAY "0. Sum a range with a step".
+           DISPLAY "9. Quit".
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+
+       DO-FACTORIAL.
+           DISPLAY "Enter N: " WITH NO ADVANCING.
+           ACCEPT N.
+           CALL 'FACTORIAL' USING N, RESULT, NU-STATUS.
+           PERFORM SHOW-NUMERIC-RESULT.
+
+       DO-FIBONACCI.
+           DISPLAY "Enter N: " WITH NO ADVANCING.
+           ACCEPT N.
+           CALL 'FIBONACCI' USING N, RESULT, NU-STATUS.
+           PERFORM SHOW-NUMERIC-RESULT.
+
+       DO-SUMNUMBERS.
+           DISPLAY "Enter N: " WITH NO ADVANCING.
+           ACCEPT N.
+           CALL 'SUMNUMBERS' USING N, RESULT, NU-STATUS.
+           PERFORM SHOW-NUMERIC-RESULT.
+
+       SHOW-NUMERIC-RESULT.
+           IF NU-STATUS-INVALID
+               DISPLAY "Invalid N."
+           ELSE IF NU-STATUS-OVERFLOW
+               DISPLAY "Result: " RESULT " (overflow)"
+           ELSE
+               DISPLAY "Result: " RESULT
+           END-IF.
+
+       DO-ADDITION.
+           PERFORM PROMPT-CALC-OPERANDS.
+           CALL 'ADDITION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           DISPLAY "Result: " LINK-RESULT.
+
+       DO-SUBSTRACTION.
+           PERFORM PROMPT-CALC-OPERANDS.
+           CALL 'SUBSTRACTION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           DISPLAY "Result: " LINK-RESULT.
+
+       DO-MULTIPLICATION.
+           PERFORM PROMPT-CALC-OPERANDS.
+           CALL 'MULTIPLICATION' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           DISPLAY "Result: " LINK-RESULT.
+
+       DO-DIVISION.
+           PERFORM PROMPT-CALC-OPERANDS.
+           CALL 'DIVISION-OP' USING LINK-NUM1 LINK-NUM2 LINK-RESULT
+               LINK-STATUS.
+           IF LINK-STATUS-DIVIDE-BY-ZERO
+               DISPLAY "Cannot divide by zero."
+           ELSE
+               DISPLAY "Result: " LINK-RESULT
+           END-IF.
+
+       DO-FIBONACCI-SEQ.
+           DISPLAY "Enter N: " WITH NO ADVANCING.
+           ACCEPT FS-N.
+           CALL 'FIBONACCI-SEQ' USING FS-N, FS-TABLE, FS-STATUS.
+           IF FS-STATUS-INVALID
+               DISPLAY "Invalid N."
+           ELSE IF FS-STATUS-TOO-LARGE
+               DISPLAY "N is too large for the sequence table."
+           ELSE IF FS-STATUS-OVERFLOW
+               DISPLAY "Overflow occurred before N was reached."
+           ELSE
+               PERFORM VARYING WS-SEQ-I FROM 1 BY 1
+                       UNTIL WS-SEQ-I > FS-N + 1
+                   COMPUTE WS-TERM-NUM = WS-SEQ-I - 1
+                   DISPLAY "  Term " WS-TERM-NUM ": " FS-TERM(WS-SEQ-I)
+               END-PERFORM
+           END-IF.
+
+       DO-SUMNUMBERS-RANGE.
+           DISPLAY "Enter start: " WITH NO ADVANCING.
+           ACCEPT SR-START.
+           DISPLAY "Enter stop: " WITH NO ADVANCING.
+           ACCEPT SR-STOP.
+           DISPLAY "Enter step: " WITH NO ADVANCING.
+           ACCEPT SR-STEP.
+           CALL 'SUMNUMBERS-RANGE' USING SR-START, SR-STOP, SR-STEP,
+               SR-RESULT, SR-STATUS.
+           IF SR-STATUS-INVALID
+               DISPLAY "Invalid start/stop/step."
+           ELSE IF SR-STATUS-OVERFLOW
+               DISPLAY "Result: " SR-RESULT " (overflow)"
+           ELSE
+               DISPLAY "Result: " SR-RESULT
+           END-IF.
+
+       PROMPT-CALC-OPERANDS.
+           DISPLAY "Enter first operand: " WITH NO ADVANCING.
+           ACCEPT LINK-NUM1.
+           DISPLAY "Enter second operand: " WITH NO ADVANCING.
+           ACCEPT LINK-NUM2.
