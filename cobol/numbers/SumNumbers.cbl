@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMNUMBERS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(5).
+       01 ACC PIC 9(20) COMP-3.
+
+       LINKAGE SECTION.
+       COPY NUMLINK.
+
+       PROCEDURE DIVISION USING N RESULT NU-STATUS.
+           SET NU-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-N.
+           IF NU-STATUS-INVALID
+               MOVE 0 TO RESULT
+           ELSE
+               MOVE 0 TO ACC
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > N OR NU-STATUS-OVERFLOW
+                   ADD I TO ACC
+                       ON SIZE ERROR
+                           SET NU-STATUS-OVERFLOW TO TRUE
+                   END-ADD
+               END-PERFORM
+               MOVE ACC TO RESULT
+           END-IF.
+           GOBACK.
+
+       VALIDATE-N.
+           IF N NOT NUMERIC
+               SET NU-STATUS-INVALID TO TRUE
+           END-IF.
+           EXIT.
