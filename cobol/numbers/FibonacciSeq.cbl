@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBONACCI-SEQ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(4).
+
+       LINKAGE SECTION.
+       COPY FIBSEQLINK.
+
+       PROCEDURE DIVISION USING FS-N FS-TABLE FS-STATUS.
+           SET FS-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-FS-N.
+           IF FS-STATUS-OK
+               MOVE 0 TO FS-TERM(1)
+               IF FS-N > 0
+                   MOVE 1 TO FS-TERM(2)
+               END-IF
+               PERFORM VARYING I FROM 3 BY 1
+                       UNTIL I > FS-N + 1 OR FS-STATUS-OVERFLOW
+                   COMPUTE FS-TERM(I) =
+                           FS-TERM(I - 1) + FS-TERM(I - 2)
+                       ON SIZE ERROR
+                           SET FS-STATUS-OVERFLOW TO TRUE
+                   END-COMPUTE
+               END-PERFORM
+           END-IF.
+           GOBACK.
+
+       VALIDATE-FS-N.
+           IF FS-N NOT NUMERIC
+               SET FS-STATUS-INVALID TO TRUE
+           ELSE IF FS-N > 499
+               SET FS-STATUS-TOO-LARGE TO TRUE
+           END-IF.
+           EXIT.
