@@ -1,24 +1,95 @@
-              IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> FACTCACHE.DAT persists across runs and is never cleared or
+      *> versioned. If FACTORIAL's arithmetic is ever changed, any N
+      *> already cached keeps returning its pre-change value, and
+      *> ReconcileRun.cbl's "did this test's result change" check
+      *> would see no change for exactly the cases that did change.
+      *> Delete FACTCACHE.DAT (or add a cache-format/logic version
+      *> stamp to invalidate it) as part of any such change.
+           SELECT FACT-CACHE-FILE ASSIGN TO "FACTCACHE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-N
+               FILE STATUS IS WS-CACHE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACT-CACHE-FILE.
+       01  FACT-CACHE-RECORD.
+           05 FC-N        PIC 9(4).
+           05 FC-RESULT   PIC 9(20) COMP-3.
+
        WORKING-STORAGE SECTION.
-       01 I PIC 99.
-       01 ACC PIC 9(9).
-       01 TEMP PIC 9(9).
-           LINKAGE SECTION.
-           01 N PIC 99.
-           01 RESULT PIC 9(9).
-
-       PROCEDURE DIVISION USING N RESULT.
-           IF N < 2
+       01 I PIC 9(5).
+       01 ACC PIC 9(20) COMP-3.
+       01 TEMP PIC 9(20) COMP-3.
+       01 WS-CACHE-STATUS PIC XX.
+          88 WS-CACHE-OK        VALUE '00'.
+          88 WS-CACHE-NOT-FOUND VALUE '23'.
+          88 WS-CACHE-NEW-FILE  VALUE '35'.
+
+       LINKAGE SECTION.
+       COPY NUMLINK.
+
+       PROCEDURE DIVISION USING N RESULT NU-STATUS.
+           SET NU-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-N.
+           IF NU-STATUS-INVALID
+               MOVE 0 TO RESULT
+           ELSE IF N < 2
                MOVE 1 TO RESULT
            ELSE
-               MOVE 1 TO ACC
-               PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-                   COMPUTE TEMP = I * ACC
+               PERFORM OPEN-CACHE-FILE
+               MOVE N TO FC-N
+               READ FACT-CACHE-FILE
+                   INVALID KEY
+                       PERFORM COMPUTE-AND-CACHE
+                   NOT INVALID KEY
+                       MOVE FC-RESULT TO RESULT
+               END-READ
+               CLOSE FACT-CACHE-FILE
+           END-IF.
+           GOBACK.
+
+       OPEN-CACHE-FILE.
+           OPEN I-O FACT-CACHE-FILE
+           IF WS-CACHE-NEW-FILE
+               OPEN OUTPUT FACT-CACHE-FILE
+               CLOSE FACT-CACHE-FILE
+               OPEN I-O FACT-CACHE-FILE
+           END-IF.
+           EXIT.
+
+       COMPUTE-AND-CACHE.
+           MOVE 1 TO ACC
+           PERFORM VARYING I FROM 2 BY 1
+                   UNTIL I > N OR NU-STATUS-OVERFLOW
+               COMPUTE TEMP = I * ACC
+                   ON SIZE ERROR
+                       SET NU-STATUS-OVERFLOW TO TRUE
+               END-COMPUTE
+               IF NU-STATUS-OK
                    MOVE TEMP TO ACC
-               END-PERFORM
-               MOVE ACC TO RESULT
+               END-IF
+           END-PERFORM
+           MOVE ACC TO RESULT
+           IF NU-STATUS-OK
+               MOVE N TO FC-N
+               MOVE ACC TO FC-RESULT
+               WRITE FACT-CACHE-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF.
+           EXIT.
+
+       VALIDATE-N.
+           IF N NOT NUMERIC
+               SET NU-STATUS-INVALID TO TRUE
            END-IF.
            EXIT.
