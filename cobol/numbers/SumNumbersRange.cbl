@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMNUMBERS-RANGE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(5).
+
+       LINKAGE SECTION.
+       COPY SUMRANGELINK.
+
+       PROCEDURE DIVISION USING SR-START SR-STOP SR-STEP
+               SR-RESULT SR-STATUS.
+           SET SR-STATUS-OK TO TRUE.
+           PERFORM VALIDATE-RANGE.
+           IF SR-STATUS-INVALID
+               MOVE 0 TO SR-RESULT
+           ELSE
+               MOVE 0 TO SR-RESULT
+               PERFORM VARYING I FROM SR-START BY SR-STEP
+                       UNTIL I > SR-STOP OR SR-STATUS-OVERFLOW
+                   ADD I TO SR-RESULT
+                       ON SIZE ERROR
+                           SET SR-STATUS-OVERFLOW TO TRUE
+                   END-ADD
+               END-PERFORM
+           END-IF.
+           GOBACK.
+
+       VALIDATE-RANGE.
+           IF SR-START NOT NUMERIC OR SR-STOP NOT NUMERIC
+                   OR SR-STEP NOT NUMERIC
+               SET SR-STATUS-INVALID TO TRUE
+           ELSE IF SR-STEP = 0 OR SR-START > SR-STOP
+               SET SR-STATUS-INVALID TO TRUE
+           END-IF.
+           EXIT.
