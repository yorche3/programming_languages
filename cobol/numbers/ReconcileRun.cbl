@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-RUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-FILE ASSIGN TO "RUNTESTS.AUD.LATEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+           SELECT PRIOR-FILE ASSIGN TO "RUNTESTS.AUD.PRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-FILE.
+       01  TODAY-RECORD                   PIC X(91).
+
+       FD  PRIOR-FILE.
+       01  PRIOR-RECORD                   PIC X(91).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TODAY-STATUS PIC XX.
+       01 WS-PRIOR-STATUS PIC XX.
+       01 WS-TODAY-EOF     PIC X VALUE 'N'.
+          88 WS-TODAY-DONE       VALUE 'Y'.
+       01 WS-PRIOR-EOF     PIC X VALUE 'N'.
+          88 WS-PRIOR-DONE       VALUE 'Y'.
+
+       01 TODAY-DETAIL REDEFINES TODAY-RECORD.
+          05 TD-TEST-ID       PIC X(10).
+          05 TD-OPERATION     PIC X(14).
+          05 TD-EXPECTED      PIC S9(20) SIGN IS TRAILING SEPARATE.
+          05 TD-ACTUAL        PIC S9(20) SIGN IS TRAILING SEPARATE.
+          05 TD-PASS-FAIL     PIC X(4).
+          05 TD-TIMESTAMP     PIC X(21).
+       01 TODAY-TRAILER REDEFINES TODAY-RECORD.
+          05 TT-MARKER        PIC X(10).
+          05 TT-RECORD-COUNT  PIC 9(9).
+          05 TT-PASS-COUNT    PIC 9(9).
+          05 TT-FAIL-COUNT    PIC 9(9).
+          05 TT-PASS-RATE     PIC 999V99.
+          05 FILLER           PIC X(49).
+
+       01 PRIOR-DETAIL REDEFINES PRIOR-RECORD.
+          05 PD-TEST-ID       PIC X(10).
+          05 PD-OPERATION     PIC X(14).
+          05 PD-EXPECTED      PIC S9(20) SIGN IS TRAILING SEPARATE.
+          05 PD-ACTUAL        PIC S9(20) SIGN IS TRAILING SEPARATE.
+          05 PD-PASS-FAIL     PIC X(4).
+          05 PD-TIMESTAMP     PIC X(21).
+       01 PRIOR-TRAILER REDEFINES PRIOR-RECORD.
+          05 PT-MARKER        PIC X(10).
+          05 PT-RECORD-COUNT  PIC 9(9).
+          05 PT-PASS-COUNT    PIC 9(9).
+          05 PT-FAIL-COUNT    PIC 9(9).
+          05 PT-PASS-RATE     PIC 999V99.
+          05 FILLER           PIC X(49).
+
+       01 WS-PRIOR-PASS-RATE  PIC 999V99 VALUE 0.
+       01 WS-PRIOR-SEEN       PIC X VALUE 'N'.
+          88 WS-PRIOR-TRAILER-SEEN VALUE 'Y'.
+
+       01 WS-PRIOR-COUNT      PIC 9(4) VALUE 0.
+       01 PRIOR-TABLE-AREA.
+          05 PRIOR-ENTRY OCCURS 500 TIMES INDEXED BY PX.
+             10 PX-TEST-ID    PIC X(10).
+             10 PX-ACTUAL     PIC S9(20) SIGN IS TRAILING SEPARATE.
+
+       01 WS-PRIOR-TRUNC-FLAG PIC X VALUE 'N'.
+          88 WS-PRIOR-WAS-TRUNCATED VALUE 'Y'.
+
+       01 WS-ANY-BREAK        PIC X VALUE 'N'.
+          88 WS-SOME-BREAK          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN INPUT PRIOR-FILE
+           IF WS-PRIOR-STATUS = "35"
+               DISPLAY "No prior run baseline found -- nothing to "
+                   "reconcile."
+           ELSE
+               PERFORM LOAD-PRIOR-RESULTS
+               CLOSE PRIOR-FILE
+               OPEN INPUT TODAY-FILE
+               PERFORM UNTIL WS-TODAY-DONE
+                   READ TODAY-FILE
+                       AT END
+                           SET WS-TODAY-DONE TO TRUE
+                       NOT AT END
+                           PERFORM CHECK-TODAY-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TODAY-FILE
+           END-IF
+           IF WS-SOME-BREAK
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+      *> Clean reconciliation (or no baseline to compare against yet)
+      *> -- promote today's run to be tomorrow's baseline. Nothing
+      *> else in this change set ever writes RUNTESTS.AUD.PRV, so
+      *> without this step req023's comparison logic never has
+      *> anything but a missing baseline to run against.
+               PERFORM PROMOTE-BASELINE
+           END-IF
+           STOP RUN.
+
+       PROMOTE-BASELINE.
+           MOVE 'N' TO WS-TODAY-EOF
+           OPEN INPUT TODAY-FILE
+           IF WS-TODAY-STATUS = "35"
+               DISPLAY "No RUNTESTS.AUD.LATEST to promote -- "
+                   "skipping baseline update."
+           ELSE
+               OPEN OUTPUT PRIOR-FILE
+               PERFORM UNTIL WS-TODAY-DONE
+                   READ TODAY-FILE
+                       AT END
+                           SET WS-TODAY-DONE TO TRUE
+                       NOT AT END
+                           MOVE TODAY-RECORD TO PRIOR-RECORD
+                           WRITE PRIOR-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-FILE
+               CLOSE TODAY-FILE
+           END-IF.
+
+       LOAD-PRIOR-RESULTS.
+           PERFORM UNTIL WS-PRIOR-DONE
+               READ PRIOR-FILE
+                   AT END
+                       SET WS-PRIOR-DONE TO TRUE
+                   NOT AT END
+                       PERFORM CAPTURE-PRIOR-RECORD
+               END-READ
+           END-PERFORM.
+
+       CAPTURE-PRIOR-RECORD.
+           IF PT-MARKER = "TRAILER"
+               MOVE PT-PASS-RATE TO WS-PRIOR-PASS-RATE
+               SET WS-PRIOR-TRAILER-SEEN TO TRUE
+           ELSE
+               IF WS-PRIOR-COUNT < 500
+                   ADD 1 TO WS-PRIOR-COUNT
+                   MOVE PD-TEST-ID TO PX-TEST-ID(WS-PRIOR-COUNT)
+                   MOVE PD-ACTUAL  TO PX-ACTUAL(WS-PRIOR-COUNT)
+               ELSE
+                   IF NOT WS-PRIOR-WAS-TRUNCATED
+                       DISPLAY "WARNING: prior baseline has more than "
+                           "500 detail rows -- comparison table "
+                           "truncated, rows past 500 will not be "
+                           "regression-checked"
+                       SET WS-PRIOR-WAS-TRUNCATED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-TODAY-RECORD.
+           IF TT-MARKER = "TRAILER"
+               PERFORM CHECK-PASS-RATE
+           ELSE
+               PERFORM CHECK-DETAIL-AGAINST-PRIOR
+           END-IF.
+
+       CHECK-DETAIL-AGAINST-PRIOR.
+           SET PX TO 1
+           SEARCH PRIOR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PX-TEST-ID(PX) = TD-TEST-ID
+                   IF PX-ACTUAL(PX) NOT = TD-ACTUAL
+                       DISPLAY "RECONCILE BREAK: " TD-TEST-ID
+                           " result changed from " PX-ACTUAL(PX)
+                           " to " TD-ACTUAL
+                       SET WS-SOME-BREAK TO TRUE
+                   END-IF
+           END-SEARCH.
+
+       CHECK-PASS-RATE.
+           IF WS-PRIOR-TRAILER-SEEN
+               IF TT-PASS-RATE < WS-PRIOR-PASS-RATE
+                   DISPLAY "RECONCILE BREAK: pass rate dropped from "
+                       WS-PRIOR-PASS-RATE " to " TT-PASS-RATE
+                   SET WS-SOME-BREAK TO TRUE
+               END-IF
+           END-IF.
