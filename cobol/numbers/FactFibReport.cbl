@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTFIBREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "FACTFIB.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 N-MAX           PIC 9(4) VALUE 20.
+
+       COPY NUMLINK.
+
+       01 REPORT-HEADING.
+           05 FILLER PIC X(6)  VALUE "N".
+           05 FILLER PIC X(24) VALUE "FACTORIAL(N)".
+           05 FILLER PIC X(24) VALUE "FIBONACCI(N)".
+
+       01 REPORT-DETAIL.
+           05 RD-N        PIC ZZZ9.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 RD-FACT     PIC Z(19)9.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 RD-FIB      PIC Z(19)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN OUTPUT REPORT-FILE
+           MOVE REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING N FROM 0 BY 1 UNTIL N > N-MAX
+               PERFORM BUILD-DETAIL-LINE
+           END-PERFORM
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       BUILD-DETAIL-LINE.
+           MOVE N TO RD-N
+           CALL 'FACTORIAL' USING N, RESULT, NU-STATUS
+           MOVE RESULT TO RD-FACT
+           CALL 'FIBONACCI' USING N, RESULT, NU-STATUS
+           MOVE RESULT TO RD-FIB
+           MOVE REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE.
