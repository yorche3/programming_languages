@@ -0,0 +1,10 @@
+      *> Standard LINKAGE record for the single-value numeric utility
+      *> subroutines (FACTORIAL, FIBONACCI, SUMNUMBERS). Keeping the
+      *> field widths here in one place means widening one utility's
+      *> precision doesn't leave the others out of step.
+       01 N PIC 9(4).
+       01 RESULT PIC 9(20) COMP-3.
+       01 NU-STATUS PIC XX.
+          88 NU-STATUS-OK       VALUE '00'.
+          88 NU-STATUS-OVERFLOW VALUE '04'.
+          88 NU-STATUS-INVALID  VALUE '08'.
