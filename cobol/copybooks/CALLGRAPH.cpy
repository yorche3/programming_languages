@@ -0,0 +1,45 @@
+      *> Call-graph registry for the numeric/calculator subroutine
+      *> library. Not COPYd into any program's DATA DIVISION -- it is
+      *> reference documentation only, kept here (rather than in a
+      *> separate doc file) so it lives next to the LINKAGE copybooks
+      *> it describes and gets updated in the same review as the code
+      *> that changes the calling convention.
+      *>
+      *> PROGRAM-ID        ENTRY POINT(S)         LINKAGE COPYBOOK
+      *> ----------------- ---------------------- -----------------
+      *> FACTORIAL         FACTORIAL              NUMLINK.cpy
+      *> FIBONACCI         FIBONACCI              NUMLINK.cpy
+      *> FIBONACCI-SEQ     FIBONACCI-SEQ          FIBSEQLINK.cpy
+      *> SUMNUMBERS        SUMNUMBERS             NUMLINK.cpy
+      *> SUMNUMBERS-RANGE  SUMNUMBERS-RANGE       SUMRANGELINK.cpy
+      *> CALCULATOR        ADDITION               CALCLINK.cpy
+      *>                   SUBSTRACTION           CALCLINK.cpy
+      *>                   MULTIPLICATION         CALCLINK.cpy
+      *>                   DIVISION-OP            CALCLINK.cpy
+      *>
+      *> Callers today:
+      *>   MAINPROGRAM (RunTests.cbl)  -> FACTORIAL, FIBONACCI,
+      *>       SUMNUMBERS, and (by literal ENTRY name read from its
+      *>       work file) all four CALCULATOR entry points.
+      *>   OPERATOR-MENU (OperatorMenu.cbl) -> every entry point
+      *>       above, driven interactively.
+      *>   CALCULATOR-TEST -> all four CALCULATOR entry points.
+      *>   FACTFIBREPORT -> FACTORIAL, FIBONACCI.
+      *>
+      *> NUMLINK.cpy shape:      N PIC 9(4), RESULT PIC 9(20) COMP-3,
+      *>                         NU-STATUS PIC XX (88s: OK/OVERFLOW/
+      *>                         INVALID).
+      *> FIBSEQLINK.cpy shape:   FS-N PIC 9(4), FS-TABLE (OCCURS 500
+      *>                         PIC 9(20) COMP-3), FS-STATUS PIC XX
+      *>                         (88s: OK/OVERFLOW/INVALID/TOO-LARGE).
+      *> SUMRANGELINK.cpy shape: SR-START/SR-STOP/SR-STEP PIC 9(4),
+      *>                         SR-RESULT PIC 9(20) COMP-3,
+      *>                         SR-STATUS PIC XX (88s: OK/OVERFLOW/
+      *>                         INVALID).
+      *> CALCLINK.cpy shape:     LINK-NUM1/LINK-NUM2 PIC 9(5),
+      *>                         LINK-RESULT PIC S9(10), LINK-STATUS
+      *>                         PIC XX (88s: OK/INVALID-OPERAND/
+      *>                         DIVIDE-BY-ZERO).
+      *>
+      *> When you add a new callable entry point, add its row here in
+      *> the same commit that adds the LINKAGE copybook.
