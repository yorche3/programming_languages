@@ -0,0 +1,12 @@
+      *> Standard LINKAGE record for the two-operand CALCULATOR
+      *> entry points (ADDITION, SUBSTRACTION, MULTIPLICATION,
+      *> DIVISION-OP). One shared layout keeps every caller and the
+      *> subroutine itself agreeing on field widths and the
+      *> error-status convention.
+       01 LINK-NUM1   PIC 9(5).
+       01 LINK-NUM2   PIC 9(5).
+       01 LINK-RESULT PIC S9(10).
+       01 LINK-STATUS PIC XX.
+          88 LINK-STATUS-OK              VALUE '00'.
+          88 LINK-STATUS-INVALID-OPERAND VALUE '08'.
+          88 LINK-STATUS-DIVIDE-BY-ZERO  VALUE '16'.
