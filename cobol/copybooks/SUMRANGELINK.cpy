@@ -0,0 +1,13 @@
+      *> Standard LINKAGE record for SUMNUMBERS-RANGE, the companion
+      *> entry point that sums an arbitrary START-through-STOP series
+      *> by STEP instead of the fixed 1-through-N sum SUMNUMBERS
+      *> provides. STEP must be greater than zero and START must not
+      *> exceed STOP; either violation comes back SR-STATUS-INVALID.
+       01 SR-START  PIC 9(4).
+       01 SR-STOP   PIC 9(4).
+       01 SR-STEP   PIC 9(4).
+       01 SR-RESULT PIC 9(20) COMP-3.
+       01 SR-STATUS PIC XX.
+          88 SR-STATUS-OK       VALUE '00'.
+          88 SR-STATUS-OVERFLOW VALUE '04'.
+          88 SR-STATUS-INVALID  VALUE '08'.
