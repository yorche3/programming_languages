@@ -0,0 +1,13 @@
+      *> Standard LINKAGE record for FIBONACCI-SEQ, the companion entry
+      *> point that returns the whole 0-through-N sequence in one CALL
+      *> instead of making the caller re-CALL FIBONACCI N separate
+      *> times. FS-TABLE is capped at 500 entries; N values past that
+      *> cap come back with FS-STATUS-TOO-LARGE rather than an overrun.
+       01 FS-N PIC 9(4).
+       01 FS-TABLE.
+          05 FS-TERM OCCURS 500 TIMES PIC 9(20) COMP-3.
+       01 FS-STATUS PIC XX.
+          88 FS-STATUS-OK        VALUE '00'.
+          88 FS-STATUS-OVERFLOW  VALUE '04'.
+          88 FS-STATUS-INVALID   VALUE '08'.
+          88 FS-STATUS-TOO-LARGE VALUE '12'.
